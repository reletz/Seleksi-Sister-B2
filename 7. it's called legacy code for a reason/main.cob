@@ -1,150 +1,750 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKING.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
-           SELECT ACC-FILE ASSIGN TO "accounts.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TMP-FILE ASSIGN TO "temp.txt"
+           SELECT IN-FILE ASSIGN TO "input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-REC-ACCOUNT
+               FILE STATUS IS ACC-FILE-STATUS.
            SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JRNL-FILE ASSIGN TO "journal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JRNL-STATUS.
+           SELECT RATE-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-STATUS.
+           SELECT REJ-FILE ASSIGN TO "rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-STATUS.
+           SELECT INT-RATE-FILE ASSIGN TO "interest_rate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INT-RATE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(18).
+       01 IN-RECORD             PIC X(26).
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(18).
-
-       FD TMP-FILE.
-       01 TMP-RECORD            PIC X(18).
+       01 ACC-RECORD.
+           05 ACC-REC-ACCOUNT   PIC 9(6).
+           05 ACC-REC-ACTION    PIC X(3).
+           05 ACC-REC-SIGN      PIC X(1).
+           05 ACC-REC-BAL-TEXT  PIC X(10).
+           05 ACC-REC-STATUS    PIC X(1).
+           05 ACC-REC-OD-TEXT   PIC X(10).
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(80).
 
+       FD JRNL-FILE.
+       01 JRNL-RECORD.
+           05 JRNL-ACCOUNT      PIC 9(6).
+           05 FILLER            PIC X VALUE SPACE.
+           05 JRNL-ACTION       PIC X(3).
+           05 FILLER            PIC X VALUE SPACE.
+           05 JRNL-AMOUNT       PIC Z(7).99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 JRNL-BAL-BEFORE   PIC -Z(6)9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 JRNL-BAL-AFTER    PIC -Z(6)9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 JRNL-MESSAGE      PIC X(40).
+
+       FD RATE-FILE.
+       01 RATE-RECORD-RAW       PIC X(20).
+
+       FD REJ-FILE.
+       01 REJ-RECORD.
+           05 REJ-SOURCE        PIC X(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 REJ-RAW           PIC X(31).
+           05 FILLER            PIC X VALUE SPACE.
+           05 REJ-REASON        PIC X(30).
+
+       FD INT-RATE-FILE.
+       01 INT-RATE-RECORD-RAW   PIC X(10).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
        77 IN-AMOUNT             PIC 9(7)V99.
-       77 ACC-ACCOUNT           PIC 9(6).
-       77 ACC-BALANCE           PIC 9(7)V99.
-       77 TMP-BALANCE           PIC 9(7)V99.
+       77 ACC-BALANCE           PIC S9(7)V99.
+       77 ACC-STATUS            PIC X(1).
+       77 ACC-OD-LIMIT          PIC 9(7)V99.
+       77 TMP-BALANCE           PIC S9(7)V99.
+       77 WDR-NEW-BAL           PIC S9(7)V99.
        77 MATCH-FOUND           PIC X VALUE "N".
-       77 UPDATED               PIC X VALUE "N".
        77 FORMATTED-BALANCE     PIC Z(7).99.
+       77 END-OF-INPUT          PIC X VALUE "N".
+       77 JRNL-STATUS           PIC X(2).
+       77 ACC-FILE-STATUS       PIC X(2).
 
+       77 RATE-STATUS          PIC X(2).
+       77 RATE-SCAN-DATE       PIC 9(8).
+       77 RATE-EFF-DATE        PIC 9(8) VALUE 0.
+       77 TODAY-DATE           PIC 9(8).
        77 RUPIAH-RATE          PIC 9(9) VALUE 120000000.
-       77 RUPIAH-BALANCE       PIC 9(16)V99.
-       77 FORMATTED-RUPIAH     PIC Z(16).99.
-      
-       01 FORMATTED-REC-OUT.
-           05 REC-ACCOUNT       PIC 9(6).
-           05 REC-ACTION        PIC X(3) VALUE "BAL".
-           05 REC-BALANCE       PIC 9(7).99.
+       77 RUPIAH-CCY           PIC X(3) VALUE "IDR".
+       77 RUPIAH-BALANCE       PIC S9(16)V99.
+       77 FORMATTED-RUPIAH     PIC -Z(15)9.99.
+
+       77 RPT-COUNT            PIC 9(7).
+       77 RPT-SUM              PIC S9(9)V99.
+       77 RPT-MIN              PIC S9(7)V99.
+       77 RPT-MAX              PIC S9(7)V99.
+       77 RPT-SCAN-BAL         PIC S9(7)V99.
+       77 FORMATTED-RPT-COUNT  PIC Z(6)9.
+       77 FORMATTED-RPT-SUM    PIC -Z(8)9.99.
+       77 FORMATTED-RPT-MIN    PIC -Z(6)9.99.
+       77 FORMATTED-RPT-MAX    PIC -Z(6)9.99.
+
+       77 REJ-STATUS           PIC X(2).
+       77 VALID-RECORD         PIC X VALUE "Y".
+       77 REJ-REASON-TEXT      PIC X(30).
+       77 REJ-SRC-TEMP         PIC X(7).
+       77 REJ-RAW-TEMP         PIC X(31).
+
+       77 INT-RATE-STATUS      PIC X(2).
+       77 INTEREST-RATE        PIC 9V9(6) VALUE 0.002500.
+       77 INT-COUNT            PIC 9(7).
+       77 INT-POSTING-AMOUNT   PIC S9(7)V99.
+       77 FORMATTED-INT-COUNT  PIC Z(6)9.
+
+       77 BACKUP-CMD           PIC X(80).
+
+       77 IN-DEST-ACCOUNT      PIC 9(6).
+       77 IN-ASOF-DATE         PIC 9(8) VALUE 0.
+       77 RATE-LOOKUP-DATE     PIC 9(8).
+       77 DEST-MATCH-FOUND     PIC X VALUE "N".
+       77 DEST-BALANCE         PIC S9(7)V99.
+       77 DEST-STATUS          PIC X(1).
+       77 DEST-OD-LIMIT        PIC 9(7)V99.
+       77 DEST-TMP-BALANCE     PIC S9(7)V99.
+       77 TRANSFER-OK          PIC X VALUE "Y".
+
+       77 REC-BALANCE          PIC 9(7).99.
+       77 REC-OD-LIMIT         PIC 9(7).99.
+
+       01 RATE-RECORD.
+           05 RATE-DATE         PIC 9(8).
+           05 RATE-CCY          PIC X(3).
+           05 RATE-VALUE        PIC 9(9).
 
        PROCEDURE DIVISION.
 
        MAIN.
-           INITIALIZE OUT-RECORD.
-           PERFORM READ-INPUT.
-           PERFORM PROCESS-RECORDS.
-           IF MATCH-FOUND = "N"
-               IF IN-ACTION = "NEW"
-                   PERFORM APPEND-ACCOUNT
-               ELSE
-                   MOVE "ERROR: ACCOUNT NOT FOUND" TO OUT-RECORD
-               END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           PERFORM BACKUP-ACCOUNTS-FILE.
+           OPEN INPUT IN-FILE.
+           OPEN OUTPUT OUT-FILE.
+           OPEN EXTEND JRNL-FILE.
+           IF JRNL-STATUS = "35"
+               CLOSE JRNL-FILE
+               OPEN OUTPUT JRNL-FILE
+           END-IF.
+           OPEN EXTEND REJ-FILE.
+           IF REJ-STATUS = "35"
+               CLOSE REJ-FILE
+               OPEN OUTPUT REJ-FILE
            END-IF.
-           PERFORM FINALIZE.
+           OPEN I-O ACC-FILE.
+           IF ACC-FILE-STATUS = "35"
+               CLOSE ACC-FILE
+               OPEN OUTPUT ACC-FILE
+               CLOSE ACC-FILE
+               OPEN I-O ACC-FILE
+           END-IF.
+           PERFORM UNTIL END-OF-INPUT = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-INPUT
+                   NOT AT END
+                       PERFORM PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
+           CLOSE JRNL-FILE.
+           CLOSE REJ-FILE.
+           CLOSE ACC-FILE.
            STOP RUN.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE.
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ.
-           CLOSE IN-FILE.
+       PROCESS-ONE-TRANSACTION.
+           INITIALIZE OUT-RECORD.
+           MOVE "N" TO MATCH-FOUND.
+           MOVE 0 TO ACC-BALANCE.
+           MOVE 0 TO TMP-BALANCE.
+           PERFORM VALIDATE-INPUT-RECORD.
+           IF VALID-RECORD = "N"
+               MOVE "INPUT" TO REJ-SRC-TEMP
+               MOVE IN-RECORD TO REJ-RAW-TEMP
+               PERFORM WRITE-REJECT-RECORD
+               STRING "ERROR: REJECTED - "
+                      FUNCTION TRIM(REJ-REASON-TEXT)
+                      INTO OUT-RECORD
+           ELSE
+               PERFORM PARSE-TRANSACTION
+               EVALUATE IN-ACTION
+                   WHEN "RPT"
+                       PERFORM GENERATE-BALANCE-SUMMARY
+                   WHEN "INT"
+                       PERFORM POST-MONTHEND-INTEREST
+                   WHEN "TRF"
+                       PERFORM TRANSFER-FUNDS
+                   WHEN OTHER
+                       PERFORM PROCESS-RECORDS
+                       IF MATCH-FOUND = "N"
+                           IF IN-ACTION = "NEW"
+                               PERFORM APPEND-ACCOUNT
+                           ELSE
+                               MOVE "ERROR: ACCOUNT NOT FOUND"
+                                   TO OUT-RECORD
+                               PERFORM WRITE-JOURNAL-RECORD
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-IF.
+           WRITE OUT-RECORD.
 
+       PARSE-TRANSACTION.
            MOVE IN-RECORD(1:6) TO IN-ACCOUNT.
            MOVE IN-RECORD(7:3) TO IN-ACTION.
            MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+           MOVE 0 TO IN-DEST-ACCOUNT.
+           MOVE 0 TO IN-ASOF-DATE.
+           IF IN-ACTION = "TRF"
+               MOVE FUNCTION NUMVAL(IN-RECORD(19:6)) TO IN-DEST-ACCOUNT
+           END-IF.
+           IF IN-ACTION = "BAL" AND IN-RECORD(19:8) NUMERIC
+               MOVE IN-RECORD(19:8) TO IN-ASOF-DATE
+           END-IF.
+
+       VALIDATE-INPUT-RECORD.
+           MOVE "Y" TO VALID-RECORD.
+           MOVE SPACE TO REJ-REASON-TEXT.
+           EVALUATE TRUE
+               WHEN IN-RECORD(1:6) NOT NUMERIC
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID ACCOUNT NUMBER" TO REJ-REASON-TEXT
+               WHEN FUNCTION TEST-NUMVAL(IN-RECORD(10:9)) NOT = 0
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID AMOUNT" TO REJ-REASON-TEXT
+               WHEN IN-RECORD(7:3) NOT = "NEW" AND
+                    IN-RECORD(7:3) NOT = "DEP" AND
+                    IN-RECORD(7:3) NOT = "WDR" AND
+                    IN-RECORD(7:3) NOT = "BAL" AND
+                    IN-RECORD(7:3) NOT = "RPT" AND
+                    IN-RECORD(7:3) NOT = "INT" AND
+                    IN-RECORD(7:3) NOT = "TRF"
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "UNKNOWN ACTION CODE" TO REJ-REASON-TEXT
+               WHEN IN-RECORD(7:3) = "TRF" AND
+                    IN-RECORD(19:6) NOT NUMERIC
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID DESTINATION ACCOUNT"
+                       TO REJ-REASON-TEXT
+               WHEN IN-RECORD(7:3) = "BAL" AND
+                    IN-RECORD(19:8) NOT = SPACES AND
+                    IN-RECORD(19:8) NOT NUMERIC
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID AS-OF DATE" TO REJ-REASON-TEXT
+           END-EVALUATE.
+
+       VALIDATE-ACCOUNT-RECORD.
+           MOVE "Y" TO VALID-RECORD.
+           MOVE SPACE TO REJ-REASON-TEXT.
+           EVALUATE TRUE
+               WHEN FUNCTION TEST-NUMVAL(ACC-REC-BAL-TEXT) NOT = 0
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID BALANCE" TO REJ-REASON-TEXT
+               WHEN FUNCTION TEST-NUMVAL(ACC-REC-OD-TEXT) NOT = 0
+                   MOVE "N" TO VALID-RECORD
+                   MOVE "INVALID OVERDRAFT LIMIT" TO REJ-REASON-TEXT
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+           INITIALIZE REJ-RECORD WITH FILLER.
+           MOVE REJ-SRC-TEMP TO REJ-SOURCE.
+           MOVE REJ-RAW-TEMP TO REJ-RAW.
+           MOVE REJ-REASON-TEXT TO REJ-REASON.
+           WRITE REJ-RECORD.
 
        PROCESS-RECORDS.
-           OPEN INPUT ACC-FILE.
-           OPEN OUTPUT TMP-FILE.
-           PERFORM UNTIL 1 = 2
-               READ ACC-FILE
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
-                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+           MOVE IN-ACCOUNT TO ACC-REC-ACCOUNT.
+           READ ACC-FILE
+               INVALID KEY
+                   MOVE "N" TO MATCH-FOUND
+               NOT INVALID KEY
+                   PERFORM VALIDATE-ACCOUNT-RECORD
+                   IF VALID-RECORD = "N"
+                       MOVE "ACCOUNT" TO REJ-SRC-TEMP
+                       MOVE ACC-RECORD TO REJ-RAW-TEMP
+                       PERFORM WRITE-REJECT-RECORD
+                       MOVE "N" TO MATCH-FOUND
+                   ELSE
+                       MOVE FUNCTION NUMVAL(ACC-REC-BAL-TEXT)
                            TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                       ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                       IF ACC-REC-SIGN = "-"
+                           COMPUTE ACC-BALANCE = ACC-BALANCE * -1
                        END-IF
-           END-PERFORM.
-           CLOSE ACC-FILE.
-           CLOSE TMP-FILE.
+                       MOVE ACC-REC-STATUS TO ACC-STATUS
+                       MOVE FUNCTION NUMVAL(ACC-REC-OD-TEXT)
+                           TO ACC-OD-LIMIT
+                       MOVE "Y" TO MATCH-FOUND
+                       PERFORM APPLY-ACTION
+                   END-IF
+           END-READ.
 
        APPLY-ACTION.
            MOVE ACC-BALANCE TO TMP-BALANCE.
            EVALUATE IN-ACTION
                WHEN "NEW"
                    MOVE "ERROR: ACCOUNT ALREADY EXISTS" TO OUT-RECORD
-                   WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                   PERFORM WRITE-JOURNAL-RECORD
                WHEN "DEP"
-                   ADD IN-AMOUNT TO TMP-BALANCE
-                   MOVE "SUCCESS: DEPOSIT COMPLETE" TO OUT-RECORD
-                   PERFORM WRITE-UPDATED-RECORD
-               WHEN "WDR"
-                   IF TMP-BALANCE >= IN-AMOUNT
-                       SUBTRACT IN-AMOUNT FROM TMP-BALANCE
-                       MOVE "SUCCESS: WITHDRAWAL COMPLETE" TO OUT-RECORD
+                   IF ACC-STATUS NOT = "A"
+                       MOVE "ERROR: ACCOUNT NOT ACTIVE" TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
+                   ELSE
+                       ADD IN-AMOUNT TO TMP-BALANCE
+                       MOVE "SUCCESS: DEPOSIT COMPLETE" TO OUT-RECORD
                        PERFORM WRITE-UPDATED-RECORD
+                   END-IF
+               WHEN "WDR"
+                   IF ACC-STATUS NOT = "A"
+                       MOVE "ERROR: ACCOUNT NOT ACTIVE" TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
                    ELSE
-                       MOVE "ERROR: INSUFFICIENT FUNDS" TO OUT-RECORD
-                       WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                       COMPUTE WDR-NEW-BAL = TMP-BALANCE - IN-AMOUNT
+                       IF (WDR-NEW-BAL + ACC-OD-LIMIT) >= 0
+                           MOVE WDR-NEW-BAL TO TMP-BALANCE
+                           MOVE "SUCCESS: WITHDRAWAL COMPLETE"
+                               TO OUT-RECORD
+                           PERFORM WRITE-UPDATED-RECORD
+                       ELSE
+                           MOVE "ERROR: INSUFFICIENT FUNDS"
+                               TO OUT-RECORD
+                           PERFORM WRITE-JOURNAL-RECORD
+                       END-IF
                    END-IF
                WHEN "BAL"
+                   IF IN-ASOF-DATE > 0
+                       MOVE IN-ASOF-DATE TO RATE-LOOKUP-DATE
+                   ELSE
+                       MOVE TODAY-DATE TO RATE-LOOKUP-DATE
+                   END-IF
+                   PERFORM FIND-RUPIAH-RATE
                    COMPUTE RUPIAH-BALANCE = TMP-BALANCE * RUPIAH-RATE
                    MOVE RUPIAH-BALANCE TO FORMATTED-RUPIAH
-                   STRING "SUCCESS: BALANCE IS Rp "
+                   STRING "SUCCESS: BALANCE IS "
+                          FUNCTION TRIM(RUPIAH-CCY) " "
                           FUNCTION TRIM(FORMATTED-RUPIAH)
                           INTO OUT-RECORD
-                   WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                   PERFORM WRITE-JOURNAL-RECORD
                WHEN OTHER
                    MOVE "ERROR: UNKNOWN ACTION" TO OUT-RECORD
-                   WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                   PERFORM WRITE-JOURNAL-RECORD
            END-EVALUATE.
 
+       GENERATE-BALANCE-SUMMARY.
+           MOVE 0 TO RPT-COUNT.
+           MOVE 0 TO RPT-SUM.
+           MOVE 0 TO RPT-MIN.
+           MOVE 0 TO RPT-MAX.
+           MOVE 0 TO ACC-REC-ACCOUNT.
+           START ACC-FILE KEY IS NOT LESS THAN ACC-REC-ACCOUNT
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM VALIDATE-ACCOUNT-RECORD
+                       IF VALID-RECORD = "N"
+                           MOVE "ACCOUNT" TO REJ-SRC-TEMP
+                           MOVE ACC-RECORD TO REJ-RAW-TEMP
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           MOVE FUNCTION NUMVAL(ACC-REC-BAL-TEXT)
+                               TO RPT-SCAN-BAL
+                           IF ACC-REC-SIGN = "-"
+                               COMPUTE RPT-SCAN-BAL = RPT-SCAN-BAL * -1
+                           END-IF
+                           ADD 1 TO RPT-COUNT
+                           ADD RPT-SCAN-BAL TO RPT-SUM
+                           IF RPT-COUNT = 1
+                               MOVE RPT-SCAN-BAL TO RPT-MIN
+                               MOVE RPT-SCAN-BAL TO RPT-MAX
+                           ELSE
+                               IF RPT-SCAN-BAL < RPT-MIN
+                                   MOVE RPT-SCAN-BAL TO RPT-MIN
+                               END-IF
+                               IF RPT-SCAN-BAL > RPT-MAX
+                                   MOVE RPT-SCAN-BAL TO RPT-MAX
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF RPT-COUNT = 0
+               MOVE "SUCCESS: NO ACCOUNTS ON FILE" TO OUT-RECORD
+           ELSE
+               MOVE RPT-COUNT TO FORMATTED-RPT-COUNT
+               MOVE RPT-SUM TO FORMATTED-RPT-SUM
+               MOVE RPT-MIN TO FORMATTED-RPT-MIN
+               MOVE RPT-MAX TO FORMATTED-RPT-MAX
+               STRING "SUCCESS: ACCOUNTS="
+                      FUNCTION TRIM(FORMATTED-RPT-COUNT)
+                      " SUM=" FUNCTION TRIM(FORMATTED-RPT-SUM)
+                      " MIN=" FUNCTION TRIM(FORMATTED-RPT-MIN)
+                      " MAX=" FUNCTION TRIM(FORMATTED-RPT-MAX)
+                      INTO OUT-RECORD
+           END-IF.
+
+       POST-MONTHEND-INTEREST.
+           PERFORM FIND-INTEREST-RATE.
+           MOVE 0 TO INT-COUNT.
+           MOVE "INT" TO IN-ACTION.
+           MOVE 0 TO ACC-REC-ACCOUNT.
+           START ACC-FILE KEY IS NOT LESS THAN ACC-REC-ACCOUNT
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM VALIDATE-ACCOUNT-RECORD
+                       IF VALID-RECORD = "N"
+                           MOVE "ACCOUNT" TO REJ-SRC-TEMP
+                           MOVE ACC-RECORD TO REJ-RAW-TEMP
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           MOVE FUNCTION NUMVAL(ACC-REC-BAL-TEXT)
+                               TO ACC-BALANCE
+                           IF ACC-REC-SIGN = "-"
+                               COMPUTE ACC-BALANCE = ACC-BALANCE * -1
+                           END-IF
+                           MOVE ACC-REC-STATUS TO ACC-STATUS
+                           MOVE FUNCTION NUMVAL(ACC-REC-OD-TEXT)
+                               TO ACC-OD-LIMIT
+                           IF ACC-STATUS = "A"
+                               MOVE ACC-REC-ACCOUNT TO IN-ACCOUNT
+                               COMPUTE INT-POSTING-AMOUNT ROUNDED =
+                                   ACC-BALANCE * INTEREST-RATE
+                               COMPUTE TMP-BALANCE =
+                                   ACC-BALANCE + INT-POSTING-AMOUNT
+                               MOVE FUNCTION ABS(INT-POSTING-AMOUNT)
+                                   TO IN-AMOUNT
+                               IF INT-POSTING-AMOUNT < 0
+                                   MOVE "SUCCESS: INTEREST DEBIT"
+                                       TO OUT-RECORD
+                               ELSE
+                                   MOVE "SUCCESS: INTEREST CREDIT"
+                                       TO OUT-RECORD
+                               END-IF
+                               PERFORM WRITE-UPDATED-RECORD
+                               ADD 1 TO INT-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF INT-COUNT = 0
+               MOVE "SUCCESS: NO INTEREST POSTED" TO OUT-RECORD
+           ELSE
+               MOVE INT-COUNT TO FORMATTED-INT-COUNT
+               STRING "SUCCESS: INTEREST POSTED TO ACCOUNTS="
+                      FUNCTION TRIM(FORMATTED-INT-COUNT)
+                      INTO OUT-RECORD
+           END-IF.
+
+       TRANSFER-FUNDS.
+           IF IN-DEST-ACCOUNT = IN-ACCOUNT
+               MOVE "ERROR: CANNOT TRANSFER TO SAME ACCOUNT"
+                   TO OUT-RECORD
+               PERFORM WRITE-JOURNAL-RECORD
+           ELSE
+               PERFORM LOOKUP-TRANSFER-ACCOUNTS
+               MOVE ACC-BALANCE TO TMP-BALANCE
+               MOVE DEST-BALANCE TO DEST-TMP-BALANCE
+               EVALUATE TRUE
+                   WHEN MATCH-FOUND = "N"
+                       MOVE "ERROR: SOURCE ACCOUNT NOT FOUND"
+                           TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
+                   WHEN DEST-MATCH-FOUND = "N"
+                       MOVE "ERROR: DESTINATION ACCOUNT NOT FOUND"
+                           TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
+                   WHEN ACC-STATUS NOT = "A"
+                       MOVE "ERROR: SOURCE ACCOUNT NOT ACTIVE"
+                           TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
+                   WHEN DEST-STATUS NOT = "A"
+                       MOVE "ERROR: DESTINATION ACCOUNT NOT ACTIVE"
+                           TO OUT-RECORD
+                       PERFORM WRITE-JOURNAL-RECORD
+                   WHEN OTHER
+                       COMPUTE WDR-NEW-BAL = ACC-BALANCE - IN-AMOUNT
+                       IF (WDR-NEW-BAL + ACC-OD-LIMIT) < 0
+                           MOVE "ERROR: INSUFFICIENT FUNDS"
+                               TO OUT-RECORD
+                           PERFORM WRITE-JOURNAL-RECORD
+                       ELSE
+                           MOVE WDR-NEW-BAL TO TMP-BALANCE
+                           COMPUTE DEST-TMP-BALANCE =
+                               DEST-BALANCE + IN-AMOUNT
+                           MOVE "SUCCESS: TRANSFER COMPLETE"
+                               TO OUT-RECORD
+                           PERFORM APPLY-TRANSFER-UPDATES
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+       LOOKUP-TRANSFER-ACCOUNTS.
+           MOVE "N" TO MATCH-FOUND.
+           MOVE "N" TO DEST-MATCH-FOUND.
+           MOVE IN-ACCOUNT TO ACC-REC-ACCOUNT.
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM VALIDATE-ACCOUNT-RECORD
+                   IF VALID-RECORD = "N"
+                       MOVE "ACCOUNT" TO REJ-SRC-TEMP
+                       MOVE ACC-RECORD TO REJ-RAW-TEMP
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       MOVE FUNCTION NUMVAL(ACC-REC-BAL-TEXT)
+                           TO ACC-BALANCE
+                       IF ACC-REC-SIGN = "-"
+                           COMPUTE ACC-BALANCE = ACC-BALANCE * -1
+                       END-IF
+                       MOVE ACC-REC-STATUS TO ACC-STATUS
+                       MOVE FUNCTION NUMVAL(ACC-REC-OD-TEXT)
+                           TO ACC-OD-LIMIT
+                       MOVE "Y" TO MATCH-FOUND
+                   END-IF
+           END-READ.
+           MOVE IN-DEST-ACCOUNT TO ACC-REC-ACCOUNT.
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM VALIDATE-ACCOUNT-RECORD
+                   IF VALID-RECORD = "N"
+                       MOVE "ACCOUNT" TO REJ-SRC-TEMP
+                       MOVE ACC-RECORD TO REJ-RAW-TEMP
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       MOVE FUNCTION NUMVAL(ACC-REC-BAL-TEXT)
+                           TO DEST-BALANCE
+                       IF ACC-REC-SIGN = "-"
+                           COMPUTE DEST-BALANCE = DEST-BALANCE * -1
+                       END-IF
+                       MOVE ACC-REC-STATUS TO DEST-STATUS
+                       MOVE FUNCTION NUMVAL(ACC-REC-OD-TEXT)
+                           TO DEST-OD-LIMIT
+                       MOVE "Y" TO DEST-MATCH-FOUND
+                   END-IF
+           END-READ.
+
+      * Re-confirms both legs are still present before either one is
+      * touched, so a record that vanished between LOOKUP-TRANSFER-
+      * ACCOUNTS and now is caught up front instead of debiting the
+      * source and only then discovering the destination is gone.
+       CONFIRM-TRANSFER-ACCOUNTS.
+           MOVE "Y" TO TRANSFER-OK.
+           MOVE IN-ACCOUNT TO ACC-REC-ACCOUNT.
+           READ ACC-FILE
+               INVALID KEY
+                   MOVE "N" TO TRANSFER-OK
+           END-READ.
+           IF TRANSFER-OK = "Y"
+               MOVE IN-DEST-ACCOUNT TO ACC-REC-ACCOUNT
+               READ ACC-FILE
+                   INVALID KEY
+                       MOVE "N" TO TRANSFER-OK
+               END-READ
+           END-IF.
+
+      * OUT-RECORD/journal must not claim "SUCCESS: TRANSFER COMPLETE"
+      * until both legs' REWRITEs are confirmed, so the source leg's
+      * REWRITE happens here but its journal entry is deferred (via
+      * WRITE-JOURNAL-RECORD, called below rather than from
+      * REWRITE-ACC-RECORD) until the destination leg's outcome is
+      * known -- if the destination turns out to be gone, the source's
+      * one journal entry reports the failure while still reflecting
+      * the debit that already happened, instead of a false "success"
+      * followed by a contradicting "failure" entry for the same leg.
+       APPLY-TRANSFER-UPDATES.
+           PERFORM CONFIRM-TRANSFER-ACCOUNTS.
+           IF TRANSFER-OK = "N"
+               MOVE "ERROR: TRANSFER FAILED - ACCOUNT RECORD MISSING"
+                   TO OUT-RECORD
+               PERFORM WRITE-JOURNAL-RECORD
+           ELSE
+               MOVE IN-ACCOUNT TO ACC-REC-ACCOUNT
+               READ ACC-FILE
+                   INVALID KEY
+                       MOVE "N" TO TRANSFER-OK
+               END-READ
+               IF TRANSFER-OK = "Y"
+                   PERFORM REWRITE-ACC-RECORD
+                   MOVE IN-DEST-ACCOUNT TO ACC-REC-ACCOUNT
+                   READ ACC-FILE
+                       INVALID KEY
+                           MOVE "N" TO TRANSFER-OK
+                   END-READ
+                   IF TRANSFER-OK = "Y"
+                       PERFORM REWRITE-DEST-ACC-RECORD
+                   ELSE
+                       MOVE "ERROR: TRANSFER FAILED - DEST GONE"
+                           TO OUT-RECORD
+                   END-IF
+                   PERFORM WRITE-JOURNAL-RECORD
+                   IF TRANSFER-OK = "Y"
+                       PERFORM WRITE-DEST-JOURNAL-RECORD
+                   END-IF
+               ELSE
+                   MOVE "ERROR: TRANSFER FAILED - SOURCE RECORD MISSING"
+                       TO OUT-RECORD
+                   PERFORM WRITE-JOURNAL-RECORD
+               END-IF
+           END-IF.
+
+       REWRITE-DEST-ACC-RECORD.
+           IF DEST-TMP-BALANCE < 0
+               MOVE "-" TO ACC-REC-SIGN
+               COMPUTE REC-BALANCE = DEST-TMP-BALANCE * -1
+           ELSE
+               MOVE "+" TO ACC-REC-SIGN
+               MOVE DEST-TMP-BALANCE TO REC-BALANCE
+           END-IF.
+           MOVE REC-BALANCE TO ACC-REC-BAL-TEXT.
+           MOVE DEST-STATUS TO ACC-REC-STATUS.
+           MOVE DEST-OD-LIMIT TO REC-OD-LIMIT.
+           MOVE REC-OD-LIMIT TO ACC-REC-OD-TEXT.
+           REWRITE ACC-RECORD.
+
+       WRITE-DEST-JOURNAL-RECORD.
+           INITIALIZE JRNL-RECORD WITH FILLER.
+           MOVE IN-DEST-ACCOUNT TO JRNL-ACCOUNT.
+           MOVE IN-ACTION TO JRNL-ACTION.
+           MOVE IN-AMOUNT TO JRNL-AMOUNT.
+           MOVE DEST-BALANCE TO JRNL-BAL-BEFORE.
+           MOVE DEST-TMP-BALANCE TO JRNL-BAL-AFTER.
+           MOVE OUT-RECORD(1:40) TO JRNL-MESSAGE.
+           WRITE JRNL-RECORD.
+
        WRITE-UPDATED-RECORD.
-           MOVE IN-ACCOUNT TO REC-ACCOUNT.
-           MOVE TMP-BALANCE TO REC-BALANCE.
-           WRITE TMP-RECORD FROM FORMATTED-REC-OUT.
-           MOVE "Y" TO UPDATED.
+           PERFORM REWRITE-ACC-RECORD.
+           PERFORM WRITE-JOURNAL-RECORD.
+
+       REWRITE-ACC-RECORD.
+           IF TMP-BALANCE < 0
+               MOVE "-" TO ACC-REC-SIGN
+               COMPUTE REC-BALANCE = TMP-BALANCE * -1
+           ELSE
+               MOVE "+" TO ACC-REC-SIGN
+               MOVE TMP-BALANCE TO REC-BALANCE
+           END-IF.
+           MOVE REC-BALANCE TO ACC-REC-BAL-TEXT.
+           MOVE ACC-STATUS TO ACC-REC-STATUS.
+           MOVE ACC-OD-LIMIT TO REC-OD-LIMIT.
+           MOVE REC-OD-LIMIT TO ACC-REC-OD-TEXT.
+           REWRITE ACC-RECORD.
 
        APPEND-ACCOUNT.
-           OPEN EXTEND ACC-FILE.
-           MOVE IN-ACCOUNT TO REC-ACCOUNT.
+           MOVE IN-ACCOUNT TO ACC-REC-ACCOUNT.
+           MOVE "BAL" TO ACC-REC-ACTION.
+           MOVE "+" TO ACC-REC-SIGN.
            MOVE IN-AMOUNT TO REC-BALANCE.
-           WRITE ACC-RECORD-RAW FROM FORMATTED-REC-OUT.
-           CLOSE ACC-FILE.
-           MOVE "SUCCESS: ACCOUNT CREATED" TO OUT-RECORD.
+           MOVE REC-BALANCE TO ACC-REC-BAL-TEXT.
+           MOVE "A" TO ACC-REC-STATUS.
+           MOVE 0 TO REC-OD-LIMIT.
+           MOVE REC-OD-LIMIT TO ACC-REC-OD-TEXT.
+           WRITE ACC-RECORD
+               INVALID KEY
+                   MOVE "ERROR: ACCOUNT ALREADY EXISTS" TO OUT-RECORD
+                   PERFORM WRITE-JOURNAL-RECORD
+               NOT INVALID KEY
+                   MOVE "SUCCESS: ACCOUNT CREATED" TO OUT-RECORD
+                   MOVE IN-AMOUNT TO TMP-BALANCE
+                   PERFORM WRITE-JOURNAL-RECORD
+           END-WRITE.
 
-       FINALIZE.
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+       WRITE-JOURNAL-RECORD.
+           INITIALIZE JRNL-RECORD WITH FILLER.
+           MOVE IN-ACCOUNT TO JRNL-ACCOUNT.
+           MOVE IN-ACTION TO JRNL-ACTION.
+           MOVE IN-AMOUNT TO JRNL-AMOUNT.
+           MOVE ACC-BALANCE TO JRNL-BAL-BEFORE.
+           MOVE TMP-BALANCE TO JRNL-BAL-AFTER.
+           MOVE OUT-RECORD(1:40) TO JRNL-MESSAGE.
+           WRITE JRNL-RECORD.
+
+       FIND-RUPIAH-RATE.
+           MOVE 0 TO RATE-EFF-DATE.
+           OPEN INPUT RATE-FILE.
+           IF RATE-STATUS NOT = "35"
+               PERFORM UNTIL 1 = 2
+                   READ RATE-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE RATE-RECORD-RAW TO RATE-RECORD
+                           MOVE RATE-DATE TO RATE-SCAN-DATE
+                           IF RATE-SCAN-DATE <= RATE-LOOKUP-DATE
+                               AND RATE-SCAN-DATE >= RATE-EFF-DATE
+                               MOVE RATE-SCAN-DATE TO RATE-EFF-DATE
+                               MOVE RATE-VALUE TO RUPIAH-RATE
+                               MOVE RATE-CCY TO RUPIAH-CCY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
            END-IF.
-           OPEN OUTPUT OUT-FILE.
-           WRITE OUT-RECORD.
-           CLOSE OUT-FILE.
\ No newline at end of file
+
+       FIND-INTEREST-RATE.
+           OPEN INPUT INT-RATE-FILE.
+           IF INT-RATE-STATUS NOT = "35"
+               READ INT-RATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TEST-NUMVAL(INT-RATE-RECORD-RAW) = 0
+                           MOVE FUNCTION NUMVAL(INT-RATE-RECORD-RAW)
+                               TO INTEREST-RATE
+                       END-IF
+               END-READ
+               CLOSE INT-RATE-FILE
+           END-IF.
+
+      * Checkpoints accounts.txt to accounts_backup_YYYYMMDD.txt (using
+      * this run's TODAY-DATE) once at program start, before accounts
+      * are opened for update -- now that DEP/WDR/BAL/TRF/INT post their
+      * changes straight to accounts.txt via indexed REWRITE instead of
+      * building temp.txt and swapping it in, this is the only point
+      * left where a pre-run snapshot can still be taken. To restore
+      * after a bad run: stop BANKING, cp the most recent checkpoint
+      * back over accounts.txt, then re-run any transactions lost since
+      * that checkpoint from the journal.
+       BACKUP-ACCOUNTS-FILE.
+           MOVE SPACE TO BACKUP-CMD.
+           STRING "cp accounts.txt accounts_backup_"
+                  TODAY-DATE
+                  ".txt"
+                  INTO BACKUP-CMD.
+           CALL "SYSTEM" USING BACKUP-CMD.
